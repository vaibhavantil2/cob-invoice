@@ -16,6 +16,9 @@
       *    CLIENTS                 I                      -            *
       *    SHOPPING                I                      -            *
       *    INVOICE                 O                      -            *
+      *    REJECT                  O                      -            *
+      *    INV-CTRL                I-O                    -            *
+      *    RESTART-CTRL            I-O                    -            *
       *----------------------------------------------------------------*
       *================================================================*
        ENVIRONMENT                     DIVISION.
@@ -28,23 +31,53 @@
        INPUT-OUTPUT                    SECTION.
        FILE-CONTROL.
       *=================================================================
+      *   EACH SELECT IS ASSIGNED TO A JCL-STYLE DD NAME LITERAL. THE
+      *   RUNTIME LOOKS FOR AN ENVIRONMENT VARIABLE NAMED DD_<DDNAME>
+      *   AND OPENS THAT PATH INSTEAD WHEN IT IS SET, SO EACH FILE CAN
+      *   BE POINTED AT A DIFFERENT DATA DIRECTORY WITHOUT RECOMPILING;
+      *   WITH NO OVERRIDE IT OPENS A FILE NAMED <DDNAME> IN THE
+      *   WORKING DIRECTORY. THIS IS THE DIALECT-SAFE FORM UNDER
+      *   -STD=IBM, WHERE ASSIGN TO A WORKING-STORAGE DATA ITEM IS NOT
+      *   RESOLVED AT OPEN TIME (ASSIGN-CLAUSE: EXTERNAL).
+      *=================================================================
       *                    SELECT CLIENTES.DAT
       *=================================================================
-           SELECT CLIENTS ASSIGN TO "C:\Cobol\task3\data\CLIENTES.DAT"
+           SELECT CLIENTS ASSIGN TO "CLIENTS_DD"
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS RANDOM
+                              RECORD KEY IS RG-CLIENTS-ID
                               FILE STATUS IS FS-CLIENTS-STATUS.
 
       *=================================================================
       *                    SELECT COMPRAS.DAT
       *=================================================================
-           SELECT SHOPPING ASSIGN TO "C:\Cobol\task3\data\COMPRAS.DAT"
+           SELECT SHOPPING ASSIGN TO "SHOPPING_DD"
                                FILE STATUS IS FS-SHOPPING-STATUS.
 
       *=================================================================
       *                    SELECT NF.DAT
       *=================================================================
-           SELECT INVOICE ASSIGN TO "C:\Cobol\task3\data\NF.DAT"
+           SELECT INVOICE ASSIGN TO "INVOICE_DD"
                               FILE STATUS IS FS-INVOICE-STATUS.
 
+      *=================================================================
+      *                    SELECT NF-REJECT.DAT
+      *=================================================================
+           SELECT REJECT ASSIGN TO "REJECT_DD"
+                              FILE STATUS IS FS-REJECT-STATUS.
+
+      *=================================================================
+      *                    SELECT NFCTRL.DAT
+      *=================================================================
+           SELECT INV-CTRL ASSIGN TO "INVCTRL_DD"
+                              FILE STATUS IS FS-INV-CTRL-STATUS.
+
+      *=================================================================
+      *                    SELECT NFRESTRT.DAT
+      *=================================================================
+           SELECT RESTART-CTRL ASSIGN TO "RESTARTCTRL_DD"
+                              FILE STATUS IS FS-RESTART-STATUS.
+
       *----------------------------------------------------------------*
       *================================================================*
       *----------------------------------------------------------------*
@@ -67,8 +100,27 @@
       **================== FD INVOICE BEGINNING =======================*
        FD  INVOICE.
        01  RG-INVOICE.
+           05 RG-INVOICE-ID        PIC 9(07).
+           05 RG-INVOICE-DATE      PIC 9(08).
            05 RG-INVOICE-NAME      PIC X(20).
            05 RG-INVOICE-PROD      PIC X(15).
+           05 RG-INVOICE-PRICE     PIC 9(08)V99.
+
+      **================== FD REJECT BEGINNING ========================*
+       FD  REJECT.
+       01  RG-REJECT.
+           05 RG-REJECT-ID-CLI     PIC 9(05).
+           05 RG-REJECT-REASON     PIC X(20).
+
+      **================ FD INVOICE-CTRL BEGINNING ===================*
+       FD  INV-CTRL.
+       01  RG-INVOICE-CTRL.
+           05 RG-INVOICE-CTRL-LAST-ID PIC 9(07).
+
+      **================ FD RESTART-CTRL BEGINNING ===================*
+       FD  RESTART-CTRL.
+       01  RG-RESTART-CTRL.
+           05 RG-RESTART-LAST-ID   PIC 9(05).
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -83,34 +135,361 @@
        77  FS-CLIENTS-STATUS       PIC 9(02) VALUE ZEROS.
        77  FS-SHOPPING-STATUS      PIC 9(02) VALUE ZEROS.
        77  FS-INVOICE-STATUS       PIC 9(02) VALUE ZEROS.
+       77  FS-REJECT-STATUS        PIC 9(02) VALUE ZEROS.
+       77  FS-INV-CTRL-STATUS      PIC 9(02) VALUE ZEROS.
+       77  FS-RESTART-STATUS       PIC 9(02) VALUE ZEROS.
       *----------------------------------------------------------------*
        01  FILLER          PIC X(050) VALUE
            "============ ERROR MESSAGES BEGINNING ============".
       *----------------------------------------------------------------*
-       77  WRK-OPEN-ERROR       PIC X(20) VALUE "FILE WAS NOT OPENED!".
+       77  WRK-REASON-NOT-FOUND PIC X(20) VALUE "CLIENT NOT FOUND".
+       77  WRK-OPEN-ERR-SHOPPING PIC X(30)
+           VALUE "SHOPPING FILE WAS NOT OPENED!".
+       77  WRK-OPEN-ERR-CLIENTS  PIC X(30)
+           VALUE "CLIENTS FILE WAS NOT OPENED!".
+       77  WRK-OPEN-ERR-INVOICE  PIC X(30)
+           VALUE "INVOICE FILE WAS NOT OPENED!".
+       77  WRK-OPEN-ERR-REJECT   PIC X(30)
+           VALUE "REJECT FILE WAS NOT OPENED!".
+       77  WRK-OPEN-ERR-INV-CTRL PIC X(30)
+           VALUE "INV-CTRL FILE WAS NOT OPENED!".
+       77  WRK-OPEN-ERR-RESTART  PIC X(30)
+           VALUE "RESTART-CTRL FILE NOT OPENED!".
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(050) VALUE
+           "============ WORK FIELDS BEGINNING ===============".
+      *----------------------------------------------------------------*
+       77  WRK-EOF-SHOPPING     PIC X(01) VALUE "N".
+           88 END-OF-SHOPPING          VALUE "Y".
+       77  WRK-CLIENT-FOUND     PIC X(01) VALUE "N".
+           88 CLIENT-FOUND             VALUE "Y".
+       77  WRK-NEXT-INVOICE-ID  PIC 9(07) VALUE ZEROS.
+       77  WRK-RUN-DATE         PIC 9(08) VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(050) VALUE
+           "============ TOTALS REPORT BEGINNING =============".
+      *----------------------------------------------------------------*
+       77  WRK-GRAND-TOTAL         PIC 9(10)V99 VALUE ZEROS.
+       77  WRK-CLIENT-COUNT        PIC 9(04) VALUE ZEROS.
+       77  WRK-TOTALS-IDX          PIC 9(04) VALUE ZEROS.
+       01  WRK-CLIENT-TOTALS-TAB.
+           05 WRK-CLIENT-TOTALS OCCURS 500 TIMES
+                                 INDEXED BY WRK-CLI-IDX.
+              10 WRK-CLI-ID          PIC 9(05).
+              10 WRK-CLI-NAME        PIC X(20).
+              10 WRK-CLI-SUBTOTAL    PIC 9(10)V99.
+       77  WRK-EDIT-SUBTOTAL       PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-EDIT-GRANDTOTAL     PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-TOTALS-OVERFLOW-CNT PIC 9(05) VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(050) VALUE
+           "============ CONTROL REPORT BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  WRK-SHOPPING-READ-CNT   PIC 9(07) VALUE ZEROS.
+       77  WRK-INVOICE-WRITE-CNT   PIC 9(07) VALUE ZEROS.
+       77  WRK-REJECT-CNT          PIC 9(07) VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(050) VALUE
+           "============ RESTART/CHECKPOINT BEGINNING ========".
+      *----------------------------------------------------------------*
+       77  WRK-RESTART-LAST-ID     PIC 9(05) VALUE ZEROS.
+       77  WRK-CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+       77  WRK-CHECKPOINT-COUNT    PIC 9(05) VALUE ZEROS.
+       77  WRK-RESTARTED-RUN       PIC X(01) VALUE "N".
+           88 RESTARTED-RUN              VALUE "Y".
       *================================================================*
       *----------------------------------------------------------------*
       *================================================================*
        PROCEDURE                       DIVISION.
       *----------------------------------------------------------------*
            PERFORM 0100-INIT.
-      *     PERFORM 0110-ADD-DATA UNTIL CTRL-VAR NOT EQUAL "N".
            PERFORM 0200-PROCESS.
            PERFORM 0300-END.
+           STOP RUN.
       *----------------------------------------------------------------*
        0100-INIT                       SECTION.
            OPEN INPUT SHOPPING.
                 IF FS-SHOPPING-STATUS NOT EQUAL 00
-                   DISPLAY WRK-OPEN-ERROR
+                   DISPLAY WRK-OPEN-ERR-SHOPPING
                    DISPLAY "STATUS: " FS-SHOPPING-STATUS
                   GOBACK
                 END-IF.
+           OPEN INPUT CLIENTS.
+                IF FS-CLIENTS-STATUS NOT EQUAL 00
+                   DISPLAY WRK-OPEN-ERR-CLIENTS
+                   DISPLAY "STATUS: " FS-CLIENTS-STATUS
+                  GOBACK
+                END-IF.
+           PERFORM 0125-OPEN-RESTART-CTRL.
+           PERFORM 0120-OPEN-INVOICE-CTRL.
+      *    WRK-NEXT-INVOICE-ID GREATER THAN ZERO MEANS NF.DAT ALREADY
+      *    HOLDS INVOICES FROM AN EARLIER DAY, OR THE JOB IS RESUMING A
+      *    CRASHED RUN -- EITHER WAY THE FILE IS APPENDED, NOT TRUNCATED
+           IF RESTARTED-RUN OR WRK-NEXT-INVOICE-ID GREATER THAN ZEROS
+              OPEN EXTEND INVOICE
+              OPEN EXTEND REJECT
+           ELSE
+              OPEN OUTPUT INVOICE
+              OPEN OUTPUT REJECT
+           END-IF.
+                IF FS-INVOICE-STATUS NOT EQUAL 00
+                   DISPLAY WRK-OPEN-ERR-INVOICE
+                   DISPLAY "STATUS: " FS-INVOICE-STATUS
+                  GOBACK
+                END-IF.
+                IF FS-REJECT-STATUS NOT EQUAL 00
+                   DISPLAY WRK-OPEN-ERR-REJECT
+                   DISPLAY "STATUS: " FS-REJECT-STATUS
+                  GOBACK
+                END-IF.
+           PERFORM 0130-SKIP-PROCESSED-SHOPPING.
+           ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+      *----------------------------------------------------------------*
+       0190-INIT-HELPERS               SECTION.
+       0125-OPEN-RESTART-CTRL.
+           OPEN I-O RESTART-CTRL.
+           IF FS-RESTART-STATUS EQUAL 35
+              OPEN OUTPUT RESTART-CTRL
+              MOVE ZEROS TO RG-RESTART-LAST-ID
+              WRITE RG-RESTART-CTRL
+              CLOSE RESTART-CTRL
+              OPEN I-O RESTART-CTRL
+           END-IF.
+           IF FS-RESTART-STATUS NOT EQUAL 00
+              DISPLAY WRK-OPEN-ERR-RESTART
+              DISPLAY "STATUS: " FS-RESTART-STATUS
+              GOBACK
+           END-IF.
+           READ RESTART-CTRL NEXT RECORD
+               AT END
+                   MOVE ZEROS TO RG-RESTART-LAST-ID
+           END-READ.
+           MOVE RG-RESTART-LAST-ID TO WRK-RESTART-LAST-ID.
+           IF WRK-RESTART-LAST-ID GREATER THAN ZEROS
+              MOVE "Y" TO WRK-RESTARTED-RUN
+           END-IF.
+      *----------------------------------------------------------------*
+      *    ASSUMES COMPRAS.DAT IS WRITTEN IN ASCENDING RG-SHOPPING-ID
+      *    ORDER, SO READING FORWARD UNTIL THE STORED ID IS SEEN WILL
+      *    REPOSITION PAST EVERYTHING ALREADY COMMITTED TO NF.DAT. IF
+      *    THAT ORDER DOESN'T HOLD THE MARKER MAY NEVER MATCH, WHICH IS
+      *    DETECTED AND REPORTED BELOW RATHER THAN LEFT SILENT.
+      *    RECORDS SKIPPED HERE STILL COUNT TOWARD WRK-SHOPPING-READ-CNT
+      *    SO THE CONTROL REPORT REFLECTS THE FULL COMPRAS.DAT RECORD
+      *    COUNT ACROSS A RESTARTED RUN, NOT JUST WHAT WAS REPROCESSED
+      *    AFTER THE RESTART POINT.
+       0130-SKIP-PROCESSED-SHOPPING.
+           IF RESTARTED-RUN
+              PERFORM UNTIL END-OF-SHOPPING
+                        OR RG-SHOPPING-ID EQUAL WRK-RESTART-LAST-ID
+                  READ SHOPPING
+                      AT END
+                          MOVE "Y" TO WRK-EOF-SHOPPING
+                      NOT AT END
+                          ADD 1 TO WRK-SHOPPING-READ-CNT
+                  END-READ
+              END-PERFORM
+              IF END-OF-SHOPPING
+                 DISPLAY "WARNING: RESTART MARKER " WRK-RESTART-LAST-ID
+                         " NOT FOUND IN SHOPPING FILE."
+                 DISPLAY "COMPRAS.DAT MUST BE IN ASCENDING "
+                         "RG-SHOPPING-ID ORDER FOR RESTART TO WORK -- "
+                         "NO RECORDS WERE REPROCESSED THIS RUN."
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       0120-OPEN-INVOICE-CTRL.
+           OPEN I-O INV-CTRL.
+           IF FS-INV-CTRL-STATUS EQUAL 35
+              OPEN OUTPUT INV-CTRL
+              MOVE ZEROS TO RG-INVOICE-CTRL-LAST-ID
+              WRITE RG-INVOICE-CTRL
+              CLOSE INV-CTRL
+              OPEN I-O INV-CTRL
+           END-IF.
+           IF FS-INV-CTRL-STATUS NOT EQUAL 00
+              DISPLAY WRK-OPEN-ERR-INV-CTRL
+              DISPLAY "STATUS: " FS-INV-CTRL-STATUS
+              GOBACK
+           END-IF.
+           READ INV-CTRL NEXT RECORD
+               AT END
+                   MOVE ZEROS TO RG-INVOICE-CTRL-LAST-ID
+           END-READ.
+           MOVE RG-INVOICE-CTRL-LAST-ID TO WRK-NEXT-INVOICE-ID.
       *----------------------------------------------------------------*
        0200-PROCESS                    SECTION.
-           CONTINUE.
+           PERFORM 0210-READ-SHOPPING.
+           PERFORM UNTIL END-OF-SHOPPING
+               PERFORM 0220-FIND-CLIENT
+               IF CLIENT-FOUND
+                  PERFORM 0230-WRITE-INVOICE
+                  PERFORM 0240-ACCUMULATE-TOTALS
+               ELSE
+                  PERFORM 0235-WRITE-REJECT
+               END-IF
+               PERFORM 0245-CHECKPOINT
+               PERFORM 0210-READ-SHOPPING
+           END-PERFORM.
+           PERFORM 0250-PRINT-TOTALS-REPORT.
+      *----------------------------------------------------------------*
+       0290-PROCESS-HELPERS             SECTION.
+       0210-READ-SHOPPING.
+           READ SHOPPING
+               AT END
+                   MOVE "Y" TO WRK-EOF-SHOPPING
+               NOT AT END
+                   ADD 1 TO WRK-SHOPPING-READ-CNT
+           END-READ.
+      *----------------------------------------------------------------*
+       0220-FIND-CLIENT.
+           MOVE RG-SHOPPING-ID-CLI TO RG-CLIENTS-ID.
+           READ CLIENTS KEY IS RG-CLIENTS-ID
+               INVALID KEY
+                   MOVE "N" TO WRK-CLIENT-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WRK-CLIENT-FOUND
+           END-READ.
+      *----------------------------------------------------------------*
+       0230-WRITE-INVOICE.
+           ADD 1 TO WRK-NEXT-INVOICE-ID.
+           MOVE WRK-NEXT-INVOICE-ID TO RG-INVOICE-ID.
+           MOVE WRK-RUN-DATE TO RG-INVOICE-DATE.
+           MOVE RG-CLIENTS-NAME TO RG-INVOICE-NAME.
+           MOVE RG-SHOPPING-PROD TO RG-INVOICE-PROD.
+           MOVE RG-SHOPPING-PRICE TO RG-INVOICE-PRICE.
+           WRITE RG-INVOICE.
+           ADD 1 TO WRK-INVOICE-WRITE-CNT.
+      *----------------------------------------------------------------*
+       0235-WRITE-REJECT.
+           MOVE RG-SHOPPING-ID-CLI TO RG-REJECT-ID-CLI.
+           MOVE WRK-REASON-NOT-FOUND TO RG-REJECT-REASON.
+           WRITE RG-REJECT.
+           ADD 1 TO WRK-REJECT-CNT.
+      *----------------------------------------------------------------*
+       0240-ACCUMULATE-TOTALS.
+           ADD RG-SHOPPING-PRICE TO WRK-GRAND-TOTAL.
+           SET WRK-CLI-IDX TO 1.
+           MOVE "N" TO WRK-CLIENT-FOUND.
+           PERFORM VARYING WRK-TOTALS-IDX FROM 1 BY 1
+                     UNTIL WRK-TOTALS-IDX > WRK-CLIENT-COUNT
+                        OR CLIENT-FOUND
+               SET WRK-CLI-IDX TO WRK-TOTALS-IDX
+               IF WRK-CLI-ID (WRK-CLI-IDX) EQUAL RG-SHOPPING-ID-CLI
+                  MOVE "Y" TO WRK-CLIENT-FOUND
+               END-IF
+           END-PERFORM.
+           IF CLIENT-FOUND
+              ADD RG-SHOPPING-PRICE TO WRK-CLI-SUBTOTAL (WRK-CLI-IDX)
+           ELSE
+              IF WRK-CLIENT-COUNT GREATER OR EQUAL 500
+                 ADD 1 TO WRK-TOTALS-OVERFLOW-CNT
+              ELSE
+                 ADD 1 TO WRK-CLIENT-COUNT
+                 SET WRK-CLI-IDX TO WRK-CLIENT-COUNT
+                 MOVE RG-SHOPPING-ID-CLI  TO WRK-CLI-ID (WRK-CLI-IDX)
+                 MOVE RG-CLIENTS-NAME     TO WRK-CLI-NAME (WRK-CLI-IDX)
+                 MOVE RG-SHOPPING-PRICE
+                                TO WRK-CLI-SUBTOTAL (WRK-CLI-IDX)
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+      *    NF.DAT/NF-REJECT.DAT ARE APPENDED TO FOR EVERY RECORD, SO
+      *    THE RESTART MARKER AND NEXT-INVOICE-ID MUST BE COMMITTED FOR
+      *    EVERY RECORD TOO -- OTHERWISE A CRASH BETWEEN CHECKPOINTS
+      *    LEAVES RECORDS ON DISK THAT THE MARKER DOESN'T KNOW ABOUT
+      *    YET, AND A RESTART WOULD REPROCESS AND DOUBLE-WRITE THEM.
+      *    ONLY THE (COMPARATIVELY EXPENSIVE) INVOICE/REJECT FILE
+      *    REOPEN IS BATCHED ON THE CHECKPOINT INTERVAL.
+       0245-CHECKPOINT.
+           MOVE RG-SHOPPING-ID TO RG-RESTART-LAST-ID.
+           MOVE WRK-NEXT-INVOICE-ID TO RG-INVOICE-CTRL-LAST-ID.
+           PERFORM 0246-PERSIST-CONTROL.
+           ADD 1 TO WRK-CHECKPOINT-COUNT.
+           IF WRK-CHECKPOINT-COUNT GREATER OR EQUAL
+                                            WRK-CHECKPOINT-INTERVAL
+              CLOSE INVOICE
+              OPEN EXTEND INVOICE
+              CLOSE REJECT
+              OPEN EXTEND REJECT
+              MOVE ZEROS TO WRK-CHECKPOINT-COUNT
+           END-IF.
+      *----------------------------------------------------------------*
+      *    A SEQUENTIAL FILE ALLOWS ONLY ONE REWRITE PER PRIOR READ, SO
+      *    BOTH CONTROL FILES ARE CLOSED AND REOPENED HERE TO GUARANTEE
+      *    A FRESH READ IMMEDIATELY BEFORE EACH REWRITE -- WITHOUT THIS
+      *    THE SECOND AND LATER COMMITS IN A RUN WOULD SILENTLY FAIL.
+       0246-PERSIST-CONTROL.
+           CLOSE RESTART-CTRL.
+           OPEN I-O RESTART-CTRL.
+           READ RESTART-CTRL NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           REWRITE RG-RESTART-CTRL.
+           IF FS-RESTART-STATUS NOT EQUAL 00
+              DISPLAY "WARNING: RESTART-CTRL REWRITE FAILED, STATUS: "
+                      FS-RESTART-STATUS
+           END-IF.
+           CLOSE INV-CTRL.
+           OPEN I-O INV-CTRL.
+           READ INV-CTRL NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           REWRITE RG-INVOICE-CTRL.
+           IF FS-INV-CTRL-STATUS NOT EQUAL 00
+              DISPLAY "WARNING: INV-CTRL REWRITE FAILED, STATUS: "
+                      FS-INV-CTRL-STATUS
+           END-IF.
+      *----------------------------------------------------------------*
+       0250-PRINT-TOTALS-REPORT.
+           DISPLAY "=================================================".
+           DISPLAY "                 CLIENT TOTALS REPORT             ".
+           DISPLAY "=================================================".
+           PERFORM VARYING WRK-TOTALS-IDX FROM 1 BY 1
+                     UNTIL WRK-TOTALS-IDX > WRK-CLIENT-COUNT
+               SET WRK-CLI-IDX TO WRK-TOTALS-IDX
+               MOVE WRK-CLI-SUBTOTAL (WRK-CLI-IDX) TO WRK-EDIT-SUBTOTAL
+               DISPLAY WRK-CLI-ID (WRK-CLI-IDX) " " WRK-CLI-NAME
+                       (WRK-CLI-IDX) " " WRK-EDIT-SUBTOTAL
+           END-PERFORM.
+           MOVE WRK-GRAND-TOTAL TO WRK-EDIT-GRANDTOTAL.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "GRAND TOTAL: " WRK-EDIT-GRANDTOTAL.
+           IF WRK-TOTALS-OVERFLOW-CNT GREATER THAN ZEROS
+              DISPLAY "WARNING: " WRK-TOTALS-OVERFLOW-CNT
+                      " CLIENT(S) EXCEEDED THE " WRK-CLIENT-COUNT
+                      "-ENTRY TOTALS TABLE AND ARE NOT BROKEN OUT"
+                      " ABOVE (STILL INCLUDED IN THE GRAND TOTAL)."
+           END-IF.
+           DISPLAY "=================================================".
       *----------------------------------------------------------------*
        0300-END                        SECTION.
+           MOVE WRK-NEXT-INVOICE-ID TO RG-INVOICE-CTRL-LAST-ID.
+           MOVE ZEROS TO RG-RESTART-LAST-ID.
+           PERFORM 0246-PERSIST-CONTROL.
            CLOSE SHOPPING.
+           CLOSE CLIENTS.
+           CLOSE INVOICE.
+           CLOSE REJECT.
+           CLOSE INV-CTRL.
+           CLOSE RESTART-CTRL.
+           PERFORM 0310-PRINT-CONTROL-REPORT.
+      *----------------------------------------------------------------*
+       0390-END-HELPERS                SECTION.
+       0310-PRINT-CONTROL-REPORT.
+           DISPLAY "=================================================".
+           DISPLAY "                 CONTROL REPORT                   ".
+           DISPLAY "=================================================".
+           DISPLAY "SHOPPING RECORDS READ    : " WRK-SHOPPING-READ-CNT.
+           DISPLAY "INVOICE RECORDS WRITTEN  : " WRK-INVOICE-WRITE-CNT.
+           DISPLAY "REJECT RECORDS WRITTEN   : " WRK-REJECT-CNT.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "FS-CLIENTS-STATUS  : " FS-CLIENTS-STATUS.
+           DISPLAY "FS-SHOPPING-STATUS : " FS-SHOPPING-STATUS.
+           DISPLAY "FS-INVOICE-STATUS  : " FS-INVOICE-STATUS.
+           DISPLAY "=================================================".
 
       *----------------------------------------------------------------*
       *================================================================*
