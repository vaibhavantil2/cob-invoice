@@ -0,0 +1,174 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.CLIENTS-MAINT.
+      *================================================================*
+      *    AUTHOR      : NATAN BOANAFINA.                              *
+      *    ENTERPRISE  : NOT APPLICABLE                                *
+      *    PROFESSOR   : IVAN PETRUCCI                                 *
+      *    DATE        : 23/11/2022                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    PURPOSE     : INTERACTIVE ADD/CHANGE/DELETE MAINTENANCE OF  *
+      *    CLIENTES.DAT, KEYED ON RG-CLIENTS-ID.                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    FILES       :                                               *
+      *    DDNAME                 I/O                 COPY/BOOK        *
+      *    CLIENTS                I-O                     -            *
+      *----------------------------------------------------------------*
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+      *   THE RUNTIME LOOKS FOR AN ENVIRONMENT VARIABLE NAMED
+      *   DD_CLIENTS_DD AND OPENS THAT PATH INSTEAD WHEN IT IS SET, SO
+      *   CLIENTES.DAT CAN LIVE IN A DIFFERENT DATA DIRECTORY WITHOUT
+      *   RECOMPILING; WITH NO OVERRIDE IT OPENS A FILE NAMED CLIENTS_DD
+      *   IN THE WORKING DIRECTORY. THIS IS THE DIALECT-SAFE FORM UNDER
+      *   -STD=IBM, WHERE ASSIGN TO A WORKING-STORAGE DATA ITEM IS NOT
+      *   RESOLVED AT OPEN TIME (ASSIGN-CLAUSE: EXTERNAL). SAME DD NAME
+      *   AS INVOICE-PROG.COB SINCE BOTH SHARE CLIENTES.DAT.
+      *=================================================================
+      *                    SELECT CLIENTES.DAT
+      *=================================================================
+           SELECT CLIENTS ASSIGN TO "CLIENTS_DD"
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC
+                              RECORD KEY IS RG-CLIENTS-ID
+                              FILE STATUS IS FS-CLIENTS-STATUS.
+
+      *----------------------------------------------------------------*
+      *================================================================*
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+       FILE                            SECTION.
+      **================== FD CLIENTS BEGINNING =======================*
+       FD  CLIENTS.
+       01  RG-CLIENTS.
+           05 RG-CLIENTS-ID        PIC 9(05).
+           05 RG-CLIENTS-NAME      PIC X(20).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(047) VALUE
+           "========== WORKING-STORAGE BEGINNING ==========".
+
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(047) VALUE
+           "============ FILE-STATUS BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  FS-CLIENTS-STATUS       PIC 9(02) VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(050) VALUE
+           "============ ERROR MESSAGES BEGINNING ============".
+      *----------------------------------------------------------------*
+       77  WRK-OPEN-ERR-CLIENTS  PIC X(30)
+           VALUE "CLIENTS FILE WAS NOT OPENED!".
+      *----------------------------------------------------------------*
+       01  FILLER          PIC X(050) VALUE
+           "============ WORK FIELDS BEGINNING ===============".
+      *----------------------------------------------------------------*
+       77  WRK-OPTION            PIC X(01) VALUE SPACES.
+      *================================================================*
+      *----------------------------------------------------------------*
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+           PERFORM 0100-INIT.
+           PERFORM 0200-PROCESS UNTIL WRK-OPTION EQUAL "4".
+           PERFORM 0300-END.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0100-INIT                       SECTION.
+           OPEN I-O CLIENTS.
+           IF FS-CLIENTS-STATUS EQUAL 35
+              OPEN OUTPUT CLIENTS
+              CLOSE CLIENTS
+              OPEN I-O CLIENTS
+           END-IF.
+           IF FS-CLIENTS-STATUS NOT EQUAL 00
+              DISPLAY WRK-OPEN-ERR-CLIENTS
+              DISPLAY "STATUS: " FS-CLIENTS-STATUS
+              GOBACK
+           END-IF.
+      *----------------------------------------------------------------*
+       0200-PROCESS                    SECTION.
+           PERFORM 0210-DISPLAY-MENU.
+           PERFORM 0220-ACCEPT-OPTION.
+           EVALUATE WRK-OPTION
+               WHEN "1" PERFORM 0230-ADD-CLIENT
+               WHEN "2" PERFORM 0240-CHANGE-CLIENT
+               WHEN "3" PERFORM 0250-DELETE-CLIENT
+               WHEN "4" CONTINUE
+               WHEN OTHER DISPLAY "INVALID OPTION, TRY AGAIN."
+           END-EVALUATE.
+      *----------------------------------------------------------------*
+       0290-PROCESS-HELPERS             SECTION.
+       0210-DISPLAY-MENU.
+           DISPLAY "=================================================".
+           DISPLAY "          CLIENTS MAINTENANCE - CLIENTES.DAT      ".
+           DISPLAY "=================================================".
+           DISPLAY "1 - ADD CLIENT".
+           DISPLAY "2 - CHANGE CLIENT".
+           DISPLAY "3 - DELETE CLIENT".
+           DISPLAY "4 - EXIT".
+           DISPLAY "=================================================".
+      *----------------------------------------------------------------*
+       0220-ACCEPT-OPTION.
+           DISPLAY "OPTION: " WITH NO ADVANCING.
+           ACCEPT WRK-OPTION.
+      *----------------------------------------------------------------*
+       0230-ADD-CLIENT.
+           DISPLAY "CLIENT ID  : " WITH NO ADVANCING.
+           ACCEPT RG-CLIENTS-ID.
+           READ CLIENTS KEY IS RG-CLIENTS-ID
+               INVALID KEY
+                   DISPLAY "CLIENT NAME: " WITH NO ADVANCING
+                   ACCEPT RG-CLIENTS-NAME
+                   WRITE RG-CLIENTS
+                       INVALID KEY
+                           DISPLAY "ERROR ADDING CLIENT. STATUS: "
+                                   FS-CLIENTS-STATUS
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "CLIENT ID ALREADY EXISTS!"
+           END-READ.
+      *----------------------------------------------------------------*
+       0240-CHANGE-CLIENT.
+           DISPLAY "CLIENT ID  : " WITH NO ADVANCING.
+           ACCEPT RG-CLIENTS-ID.
+           READ CLIENTS KEY IS RG-CLIENTS-ID
+               INVALID KEY
+                   DISPLAY "CLIENT NOT FOUND!"
+               NOT INVALID KEY
+                   DISPLAY "NEW NAME   : " WITH NO ADVANCING
+                   ACCEPT RG-CLIENTS-NAME
+                   REWRITE RG-CLIENTS
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING CLIENT. STATUS: "
+                                   FS-CLIENTS-STATUS
+                   END-REWRITE
+           END-READ.
+      *----------------------------------------------------------------*
+       0250-DELETE-CLIENT.
+           DISPLAY "CLIENT ID  : " WITH NO ADVANCING.
+           ACCEPT RG-CLIENTS-ID.
+           READ CLIENTS KEY IS RG-CLIENTS-ID
+               INVALID KEY
+                   DISPLAY "CLIENT NOT FOUND!"
+               NOT INVALID KEY
+                   DELETE CLIENTS RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR DELETING CLIENT. STATUS: "
+                                   FS-CLIENTS-STATUS
+                   END-DELETE
+           END-READ.
+      *----------------------------------------------------------------*
+       0300-END                        SECTION.
+           CLOSE CLIENTS.
+
+      *----------------------------------------------------------------*
+      *================================================================*
